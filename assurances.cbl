@@ -8,32 +8,89 @@
                                  'assurances-68259db4e2e6f768575516.csv'
        ORGANIZATION IS LINE SEQUENTIAL.
 
+      *Scratch copy PARA-REWRITE-CSV writes to before renaming it over
+      *the live CSV, so a rewrite that dies partway (killed process,
+      *full disk) leaves the original file intact
+       SELECT ASSURANCES-TMP ASSIGN TO
+                             'assurances-68259db4e2e6f768575516.csv.tmp'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-ASSUR-TMP-STATUS.
+
        SELECT RAPPORT-ASSURANCES ASSIGN TO
                            'rapport-assurances.dat'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-RAPPORT-STATUS.
+
+       SELECT CONTROL-ASSUR ASSIGN TO
+                           'assurances-control.dat'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CONTROL-STATUS.
+
+       SELECT VALIDATION-RPT ASSIGN TO
+                           'assurances-validation.dat'
        ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT AUDIT-ASSUR ASSIGN TO
+                           'assurances-audit.dat'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
+
+       SELECT SUMMARY-RPT ASSIGN TO
+                           'assurances-summary.dat'
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT EXPIRING-RPT ASSIGN TO
+                           'assurances-expiring.dat'
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CHECKPOINT-ASSUR ASSIGN TO
+                           'assurances-checkpoint.dat'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ASSURANCES.
        01 FD-ASSUR-REC.
           05 FD-ASSUR-CODE      PIC X(08).
-          05 FILLER             PIC X(01).
+          05 FD-ASSUR-SEP1      PIC X(01).
           05 FD-ASSUR-CONTRACT  PIC X(14).
-          05 FILLER             PIC x(01).
+          05 FD-ASSUR-SEP2      PIC x(01).
           05 FD-ASSUR-PRODUCT   PIC X(14).
-          05 FILLER             PIC X(01).
+          05 FD-ASSUR-SEP3      PIC X(01).
           05 FD-ASSUR-CLIENT    PIC X(41).
-          05 FILLER             PIC x(01).
+          05 FD-ASSUR-SEP4      PIC x(01).
           05 FD-ASSUR-STATUS    PIC X(08).
-          05 FILLER             PIC x(01).
+          05 FD-ASSUR-SEP5      PIC x(01).
           05 FD-ASSUR-STDATE    PIC X(08).
-          05 FILLER             PIC X(01).
+          05 FD-ASSUR-SEP6      PIC X(01).
           05 FD-ASSUR-ENDDATE   PIC X(08).
-          05 FILLER             PIC x(01).
+          05 FD-ASSUR-SEP7      PIC x(01).
           05 FD-ASSUR-AMOUNT    PIC X(09).
-          05 FILLER             PIC X(01).
+          05 FD-ASSUR-SEP8      PIC X(01).
           05 FD-ASSUR-CURRENCY  PIC X(03).
 
+      *Same layout as FD-ASSUR-REC - see PARA-REWRITE-CSV
+       FD ASSURANCES-TMP.
+       01 FD-ASSUR-TMP-REC.
+          05 FD-ASSUR-TMP-CODE      PIC X(08).
+          05 FD-ASSUR-TMP-SEP1      PIC X(01).
+          05 FD-ASSUR-TMP-CONTRACT  PIC X(14).
+          05 FD-ASSUR-TMP-SEP2      PIC x(01).
+          05 FD-ASSUR-TMP-PRODUCT   PIC X(14).
+          05 FD-ASSUR-TMP-SEP3      PIC X(01).
+          05 FD-ASSUR-TMP-CLIENT    PIC X(41).
+          05 FD-ASSUR-TMP-SEP4      PIC x(01).
+          05 FD-ASSUR-TMP-STATUS    PIC X(08).
+          05 FD-ASSUR-TMP-SEP5      PIC x(01).
+          05 FD-ASSUR-TMP-STDATE    PIC X(08).
+          05 FD-ASSUR-TMP-SEP6      PIC X(01).
+          05 FD-ASSUR-TMP-ENDDATE   PIC X(08).
+          05 FD-ASSUR-TMP-SEP7      PIC x(01).
+          05 FD-ASSUR-TMP-AMOUNT    PIC X(09).
+          05 FD-ASSUR-TMP-SEP8      PIC X(01).
+          05 FD-ASSUR-TMP-CURRENCY  PIC X(03).
+
        FD RAPPORT-ASSURANCES.
        01 FD-RAPPORT-ASSUR-REC.
           05 FD-RAPPORT-CODE      PIC X(08).
@@ -50,7 +107,7 @@
           05 FILL06               PIC X(01).
           05 FD-RAPPORT-STMONTH   PIC X(02).
           05 FILL07               PIC X(01).
-          05 FD-RAPPORT-STYEAR    PIC X(02).
+          05 FD-RAPPORT-STYEAR    PIC X(04).
           05 FILL08               PIC X(01).
           05 FD-RAPPORT-ENDDAY    PIC X(02).
           05 FILL09               PIC X(01).
@@ -62,11 +119,70 @@
           05 FILL12               PIC X(01).
           05 FD-RAPPORT-CURRENCY  PIC X(03).
 
+       FD CONTROL-ASSUR.
+       01 FD-CONTROL-REC.
+          05 CTL-TYPE           PIC X(10).
+          05 FILLER             PIC X(01).
+          05 CTL-VALUE1         PIC X(14).
+          05 FILLER             PIC X(01).
+          05 CTL-VALUE2         PIC X(14).
+
+       FD VALIDATION-RPT.
+       01 FD-VALID-REC.
+          05 VR-LINE             PIC 9(03).
+          05 VR-SEP1             PIC X(01).
+          05 VR-CONTRACT         PIC X(14).
+          05 VR-SEP2             PIC X(01).
+          05 VR-FIELD            PIC X(10).
+          05 VR-SEP3             PIC X(01).
+          05 VR-VALUE            PIC X(20).
+          05 VR-SEP4             PIC X(01).
+          05 VR-REASON           PIC X(30).
+
+       FD AUDIT-ASSUR.
+       01 FD-AUDIT-REC.
+          05 AR-TIMESTAMP        PIC X(17).
+          05 AR-SEP1             PIC X(01).
+          05 AR-CONTRACT         PIC X(14).
+          05 AR-SEP2             PIC X(01).
+          05 AR-CLIENT           PIC X(41).
+          05 AR-SEP3             PIC X(01).
+          05 AR-LINE-NUM         PIC 9(03).
+          05 AR-SEP4             PIC X(01).
+          05 AR-USER             PIC X(08).
+
+       FD SUMMARY-RPT.
+       01 FD-SUMMARY-REC.
+          05 SR-TYPE              PIC X(10).
+          05 SR-SEP1              PIC X(01).
+          05 SR-KEY               PIC X(14).
+          05 SR-SEP2              PIC X(01).
+          05 SR-COUNT             PIC 9(05).
+          05 SR-SEP3              PIC X(01).
+          05 SR-TOTAL             PIC 9(13).
+
+       FD EXPIRING-RPT.
+       01 FD-EXPIRE-REC.
+          05 ER-CONTRACT          PIC X(14).
+          05 ER-SEP1              PIC X(01).
+          05 ER-CLIENT            PIC X(41).
+          05 ER-SEP2              PIC X(01).
+          05 ER-PRODUCT           PIC X(14).
+          05 ER-SEP3              PIC X(01).
+          05 ER-ENDDATE           PIC X(08).
+          05 ER-SEP4              PIC X(01).
+          05 ER-DAYS-LEFT         PIC 9(05).
+
+       FD CHECKPOINT-ASSUR.
+       01 FD-CHECKPT-REC.
+          05 CK-CONTRACT          PIC X(14).
+          05 CK-SEP1              PIC X(01).
+          05 CK-LINE              PIC 9(03).
 
        WORKING-STORAGE SECTION.
-      * 
+      *
        01 WS-ASSURANCES-TBL.
-          05 WS-ASSUR OCCURS 100 TIMES.
+          05 WS-ASSUR OCCURS 500 TIMES.
              10 WS-ASSUR-CODE      PIC X(08).
              10 WS-ASSUR-CONTRACT  PIC X(14).
              10 WS-ASSUR-PRODUCT   PIC X(14).
@@ -76,6 +192,14 @@
              10 WS-ASSUR-ENDDATE   PIC X(08).
              10 WS-ASSUR-AMOUNT    PIC X(09).
              10 WS-ASSUR-CURRENCY  PIC X(03).
+             10 WS-ASSUR-SEP1      PIC X(01).
+             10 WS-ASSUR-SEP2      PIC X(01).
+             10 WS-ASSUR-SEP3      PIC X(01).
+             10 WS-ASSUR-SEP4      PIC X(01).
+             10 WS-ASSUR-SEP5      PIC X(01).
+             10 WS-ASSUR-SEP6      PIC X(01).
+             10 WS-ASSUR-SEP7      PIC X(01).
+             10 WS-ASSUR-SEP8      PIC X(01).
 
        01 WS-DATE-OUTPUT.
           05 WS-DAY                PIC X(02).
@@ -83,106 +207,610 @@
           05 WS-MONTH              PIC X(02).
           05 FILLER                PIC X VALUE '/'.
           05 WS-YEAR               PIC X(04).
-       
+
+      *Fixed set of ISO currency codes accepted from the feed
+       01 WS-VALID-CURRENCY-LIST VALUE 'EURUSDGBPCHFJPYCADAUDSEK'.
+          05 WS-VALID-CURRENCY OCCURS 8 TIMES PIC X(03).
+
+      *Max day-of-month for months 1-12 (non-leap); February is
+      *widened to 29 in PARA-CHECK-DATE-FIELD on a leap year
+       01 WS-MONTH-MAX-DAY-LIST VALUE '312831303130313130313031'.
+          05 WS-MONTH-MAX-DAY OCCURS 12 TIMES PIC 9(02).
+
+       01 WS-DATE-CHECK.
+          05 WS-CHK-YEAR            PIC 9(04).
+          05 WS-CHK-MONTH           PIC 9(02).
+          05 WS-CHK-DAY             PIC 9(02).
+
+       01 WS-CHECKPOINT-TBL.
+          05 WS-CKPT-ENTRY OCCURS 500 TIMES.
+             10 WS-CKPT-CONTRACT    PIC X(14).
+
+       01 WS-CURR-SUMMARY-TBL.
+          05 WS-CURR-SUM-ENTRY OCCURS 20 TIMES.
+             10 WS-CS-CODE          PIC X(03).
+             10 WS-CS-COUNT         PIC 9(05).
+             10 WS-CS-TOTAL         PIC 9(13).
+
+       01 WS-PROD-SUMMARY-TBL.
+          05 WS-PROD-SUM-ENTRY OCCURS 100 TIMES.
+             10 WS-PS-CODE          PIC X(14).
+             10 WS-PS-COUNT         PIC 9(05).
+             10 WS-PS-TOTAL         PIC 9(13).
+
+       01 WS-STAT-SUMMARY-TBL.
+          05 WS-STAT-SUM-ENTRY OCCURS 20 TIMES.
+             10 WS-SS-CODE          PIC X(08).
+             10 WS-SS-COUNT         PIC 9(05).
+             10 WS-SS-TOTAL         PIC 9(13).
+
+       01 WS-ASSUR-NEW.
+          05 WS-NEW-CODE           PIC X(08).
+          05 WS-NEW-CONTRACT       PIC X(14).
+          05 WS-NEW-PRODUCT        PIC X(14).
+          05 WS-NEW-CLIENT         PIC X(41).
+          05 WS-NEW-STATUS         PIC X(08).
+          05 WS-NEW-STDATE         PIC X(08).
+          05 WS-NEW-ENDDATE        PIC X(08).
+          05 WS-NEW-AMOUNT         PIC X(09).
+          05 WS-NEW-CURRENCY       PIC X(03).
+
+       77 WS-RAPPORT-STATUS        PIC XX VALUE SPACES.
+       77 WS-CONTROL-STATUS        PIC XX VALUE SPACES.
+       77 WS-AUDIT-STATUS          PIC XX VALUE SPACES.
+       77 WS-CKPT-STATUS           PIC XX VALUE SPACES.
+       77 WS-ASSUR-TMP-STATUS      PIC XX VALUE SPACES.
+
+      *Filenames CBL_RENAME_FILE swaps in PARA-REWRITE-CSV
+       77 WS-ASSUR-TMP-NAME        PIC X(45) VALUE
+                           'assurances-68259db4e2e6f768575516.csv.tmp'.
+       77 WS-ASSUR-REAL-NAME       PIC X(45) VALUE
+                               'assurances-68259db4e2e6f768575516.csv'.
+       77 WS-RENAME-RC             PIC 9(9) COMP VALUE 0.
+
        77 WS-ASSUR-IDX             PIC 9(03) VALUE 1.
        77 WS-ASSUR-MAX             PIC 9(03) VALUE 0.
+       77 WS-ASSUR-CAPACITY        PIC 9(03) VALUE 500.
+       77 WS-RECS-TRUNCATED        PIC 9(05) VALUE 0.
        77 WS-EOF                   PIC X VALUE 'N'.
+       77 WS-EOF2                  PIC X VALUE 'N'.
        77 WS-LINE-NUM              PIC 9(03) VALUE 1.
        77 WS-REC-SAVED             PIC 9(3) VALUE 0.
 
+       77 WS-CMDLINE               PIC X(80) VALUE SPACES.
+       77 WS-RUN-MODE              PIC X(10) VALUE SPACES.
+       77 WS-PARM2                 PIC X(20) VALUE SPACES.
+       77 WS-OPER-USER             PIC X(08) VALUE SPACES.
+
+       77 WS-CURR-IDX              PIC 9(02).
+       77 WS-CURR-FOUND            PIC X VALUE 'N'.
+       77 WS-VALID-COUNT           PIC 9(05) VALUE 0.
+       77 WS-INVALID-COUNT         PIC 9(05) VALUE 0.
+       77 WS-VALID-FLAG            PIC X VALUE 'Y'.
+
+       77 WS-DATE-TO-CHECK         PIC X(08).
+       77 WS-CHK-MAX-DAY           PIC 9(02).
+       77 WS-DATE-VALID            PIC X.
+       77 WS-VR-FIELD              PIC X(10).
+       77 WS-VR-VALUE              PIC X(20).
+       77 WS-VR-REASON             PIC X(30).
+
+       77 WS-TS-DATE                PIC X(08).
+       77 WS-TS-TIME                PIC X(08).
+       77 AR-TIMESTAMP-WS           PIC X(17).
+
+       77 WS-CKPT-MAX               PIC 9(03) VALUE 0.
+       77 WS-CKPT-FOUND             PIC X VALUE 'N'.
+       77 WS-SEARCH-IDX             PIC 9(03).
+
+       77 WS-FILTER-TYPE            PIC X(01) VALUE SPACE.
+       77 WS-FILTER-VALUE           PIC X(41) VALUE SPACES.
+       77 WS-FILTER-TRIMMED         PIC X(41) VALUE SPACES.
+       77 WS-FILTER-TALLY           PIC 9(03) VALUE 0.
+       77 WS-FILTER-MATCH           PIC X VALUE 'Y'.
+       77 WS-FILTER-LEN             PIC 9(02) VALUE 0.
+
+       77 WS-CURR-SUM-MAX           PIC 9(02) VALUE 0.
+       77 WS-PROD-SUM-MAX           PIC 9(03) VALUE 0.
+       77 WS-STAT-SUM-MAX           PIC 9(02) VALUE 0.
+       77 WS-PROD-SUM-WARNED        PIC X VALUE 'N'.
+       77 WS-CURR-SUM-WARNED        PIC X VALUE 'N'.
+       77 WS-STAT-SUM-WARNED        PIC X VALUE 'N'.
+       77 WS-AMOUNT-NUM             PIC 9(09) VALUE 0.
+       77 WS-SUM-IDX                PIC 9(03).
+       77 WS-SUM-FOUND              PIC X.
+
+       77 WS-EXPIRE-DAYS            PIC 9(05) VALUE 0.
+       77 WS-EXPIRE-COUNT           PIC 9(05) VALUE 0.
+       77 WS-DATE-NUM-1             PIC 9(08) VALUE 0.
+       77 WS-DATE-NUM-2             PIC 9(08) VALUE 0.
+       77 WS-TODAY-INT              PIC 9(07) VALUE 0.
+       77 WS-END-INT                PIC 9(07) VALUE 0.
+       77 WS-DAYS-LEFT              PIC S9(07) VALUE 0.
+
+       77 WS-MAINT-CHOICE           PIC 9(01) VALUE 9.
+       77 WS-MAINT-CONTRACT         PIC X(14) VALUE SPACES.
+       77 WS-MAINT-FOUND-IDX        PIC 9(03) VALUE 0.
+       77 WS-DEFAULT-SEP            PIC X VALUE '*'.
+       77 WS-REWRITE-OK             PIC X VALUE 'Y'.
+
        PROCEDURE DIVISION.
-      *Open ASSURANCES file (assurances-68259db4e2e6f768575516.csv). 
+      *Determine run mode (blank = interactive terminal session,
+      *otherwise an unattended batch mode selected on the command line)
+       PARA-INIT.
+       ACCEPT WS-CMDLINE FROM COMMAND-LINE.
+       UNSTRING WS-CMDLINE DELIMITED BY SPACE
+                INTO WS-RUN-MODE WS-PARM2.
+       MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE.
+       DISPLAY 'USER' UPON ENVIRONMENT-NAME.
+       ACCEPT WS-OPER-USER FROM ENVIRONMENT-VALUE.
+       IF WS-OPER-USER = SPACES THEN
+          MOVE 'UNKNOWN' TO WS-OPER-USER
+       END-IF.
+       PERFORM PARA-INIT-FILLERS.
+
+      *Open ASSURANCES file (assurances-68259db4e2e6f768575516.csv).
+       PERFORM PARA-LOAD-DATA.
+
+      *Pre-load validation pass (malformed AMOUNT/CURRENCY/dates)
+       PERFORM PARA-VALIDATE-DATA.
+
+      *Recover the set of contracts already saved in a prior run
+       PERFORM PARA-LOAD-CHECKPOINT.
+
+       EVALUATE WS-RUN-MODE
+          WHEN 'BATCH'
+             PERFORM PARA-BATCH-MODE
+          WHEN 'SUMMARY'
+             PERFORM PARA-SUMMARY-MODE
+          WHEN 'EXPIRING'
+             PERFORM PARA-EXPIRING-MODE
+          WHEN 'MAINT'
+             PERFORM PARA-MAINT-MODE
+          WHEN OTHER
+             PERFORM PARA-INTERACTIVE-MODE
+       END-EVALUATE.
+
+      *Display number of records saved and exit (only the BATCH and
+      *interactive paths ever populate WS-REC-SAVED)
+       IF WS-RUN-MODE NOT = 'SUMMARY' AND WS-RUN-MODE NOT = 'EXPIRING'
+                                      AND WS-RUN-MODE NOT = 'MAINT'
+          DISPLAY 'Process ended. ' WS-REC-SAVED ' records saved'
+       END-IF.
+
+       STOP RUN.
+      *
+      ******************************************************************
+      *
+      *COPY assurances file into assurances table, guarding against
+      *more rows than the table (WS-ASSUR-CAPACITY) can hold
+       PARA-LOAD-DATA.
        OPEN INPUT ASSURANCES.
-      
-      *COPY assurances file into assurances table 
        PERFORM UNTIL WS-EOF = 'Y'
          READ ASSURANCES
-            AT END 
+            AT END
                MOVE 'Y' TO WS-EOF
-            NOT AT END        
-               MOVE FD-ASSUR-CODE TO WS-ASSUR-CODE(WS-ASSUR-IDX)
-               MOVE FD-ASSUR-CONTRACT TO WS-ASSUR-CONTRACT(WS-ASSUR-IDX)
-               MOVE FD-ASSUR-PRODUCT TO WS-ASSUR-PRODUCT(WS-ASSUR-IDX)
-               MOVE FD-ASSUR-CLIENT TO WS-ASSUR-CLIENT(WS-ASSUR-IDX)
-               MOVE FD-ASSUR-STATUS TO WS-ASSUR-STATUS(WS-ASSUR-IDX)
-               MOVE FD-ASSUR-STDATE TO WS-ASSUR-STDATE(WS-ASSUR-IDX)
-               MOVE FD-ASSUR-ENDDATE TO WS-ASSUR-ENDDATE(WS-ASSUR-IDX)
-               MOVE FD-ASSUR-AMOUNT TO WS-ASSUR-AMOUNT(WS-ASSUR-IDX)
-               MOVE FD-ASSUR-CURRENCY TO WS-ASSUR-CURRENCY(WS-ASSUR-IDX)  
-               ADD 1 TO WS-ASSUR-IDX
+            NOT AT END
+               IF WS-ASSUR-IDX > WS-ASSUR-CAPACITY THEN
+                  ADD 1 TO WS-RECS-TRUNCATED
+               ELSE
+                  MOVE FD-ASSUR-CODE TO WS-ASSUR-CODE(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-CONTRACT TO
+                                       WS-ASSUR-CONTRACT(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-PRODUCT TO
+                                        WS-ASSUR-PRODUCT(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-CLIENT TO WS-ASSUR-CLIENT(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-STATUS TO WS-ASSUR-STATUS(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-STDATE TO WS-ASSUR-STDATE(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-ENDDATE TO
+                                        WS-ASSUR-ENDDATE(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-AMOUNT TO WS-ASSUR-AMOUNT(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-CURRENCY TO
+                                       WS-ASSUR-CURRENCY(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-SEP1 TO WS-ASSUR-SEP1(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-SEP2 TO WS-ASSUR-SEP2(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-SEP3 TO WS-ASSUR-SEP3(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-SEP4 TO WS-ASSUR-SEP4(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-SEP5 TO WS-ASSUR-SEP5(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-SEP6 TO WS-ASSUR-SEP6(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-SEP7 TO WS-ASSUR-SEP7(WS-ASSUR-IDX)
+                  MOVE FD-ASSUR-SEP8 TO WS-ASSUR-SEP8(WS-ASSUR-IDX)
+                  ADD 1 TO WS-ASSUR-IDX
+               END-IF
          END-READ
        END-PERFORM.
-              
+
       *Close assurances file
-       CLOSE ASSURANCES. 
-      
+       CLOSE ASSURANCES.
+
       *Save file size in WS-ASSUR-MAX
        SUBTRACT 1 FROM WS-ASSUR-IDX.
        MOVE WS-ASSUR-IDX TO WS-ASSUR-MAX.
 
-      *DISPLAY records 3 and 7
-      *Display headrer line
-      * PERFORM PARA-DISP-HDR.
-      * MOVE 3 TO WS-ASSUR-IDX.
-      * PERFORM PARA-DISP-REC.
-      * MOVE 7 TO WS-ASSUR-IDX.
-      * PERFORM PARA-DISP-REC.
+       IF WS-RECS-TRUNCATED > 0 THEN
+          DISPLAY 'WARNING: file too large, ' WS-RECS-TRUNCATED
+                  ' record(s) truncated - table capacity is '
+                  WS-ASSUR-CAPACITY ' policies.'
+       END-IF.
+      *
+      ******************************************************************
+      *
+      *Flag any input row with a non-numeric amount, an unrecognized
+      *currency code or a start/end date that does not parse, and
+      *write it out to assurances-validation.dat before selection
+       PARA-VALIDATE-DATA.
+       OPEN OUTPUT VALIDATION-RPT.
+       MOVE 0 TO WS-VALID-COUNT.
+       MOVE 0 TO WS-INVALID-COUNT.
+       PERFORM VARYING WS-ASSUR-IDX FROM 1 BY 1
+                UNTIL WS-ASSUR-IDX > WS-ASSUR-MAX
+          PERFORM PARA-VALIDATE-ONE-REC
+       END-PERFORM.
+       CLOSE VALIDATION-RPT.
+       IF WS-INVALID-COUNT > 0 THEN
+          DISPLAY 'Validation: ' WS-INVALID-COUNT
+                  ' record(s) flagged in assurances-validation.dat'
+       END-IF.
+      *
+      ******************************************************************
+      *
+       PARA-VALIDATE-ONE-REC.
+       MOVE 'Y' TO WS-VALID-FLAG.
 
-      *Open RAPPORT-ASSURANCES file
-       OPEN OUTPUT RAPPORT-ASSURANCES.
+       IF WS-ASSUR-AMOUNT(WS-ASSUR-IDX) IS NOT NUMERIC THEN
+          MOVE 'N' TO WS-VALID-FLAG
+          MOVE 'AMOUNT' TO WS-VR-FIELD
+          MOVE WS-ASSUR-AMOUNT(WS-ASSUR-IDX) TO WS-VR-VALUE
+          MOVE 'NOT NUMERIC' TO WS-VR-REASON
+          PERFORM PARA-WRITE-VALID-LINE
+       END-IF.
 
-      *Initialize FILLxx variables
-       MOVE '*' TO FILL01.
-       MOVE '*' TO FILL02.
-       MOVE '*' TO FILL03.
-       MOVE '*' TO FILL04.
-       MOVE '*' TO FILL05.
-       MOVE '/' TO FILL06.
-       MOVE '/' TO FILL07.
-       MOVE '*' TO FILL08.
-       MOVE '/' TO FILL09.
-       MOVE '/' TO FILL10.
-       MOVE '*' TO FILL11.
-       MOVE '*' TO FILL12.
+       MOVE 'N' TO WS-CURR-FOUND.
+       PERFORM VARYING WS-CURR-IDX FROM 1 BY 1 UNTIL WS-CURR-IDX > 8
+          IF WS-ASSUR-CURRENCY(WS-ASSUR-IDX) = WS-VALID-CURRENCY(
+                                                        WS-CURR-IDX)
+             MOVE 'Y' TO WS-CURR-FOUND
+          END-IF
+       END-PERFORM.
+       IF WS-CURR-FOUND = 'N' THEN
+          MOVE 'N' TO WS-VALID-FLAG
+          MOVE 'CURRENCY' TO WS-VR-FIELD
+          MOVE WS-ASSUR-CURRENCY(WS-ASSUR-IDX) TO WS-VR-VALUE
+          MOVE 'UNRECOGNIZED CODE' TO WS-VR-REASON
+          PERFORM PARA-WRITE-VALID-LINE
+       END-IF.
 
+       MOVE WS-ASSUR-STDATE(WS-ASSUR-IDX) TO WS-DATE-TO-CHECK.
+       PERFORM PARA-CHECK-DATE-FIELD.
+       IF WS-DATE-VALID = 'N' THEN
+          MOVE 'N' TO WS-VALID-FLAG
+          MOVE 'STDATE' TO WS-VR-FIELD
+          MOVE WS-DATE-TO-CHECK TO WS-VR-VALUE
+          MOVE 'INVALID DATE' TO WS-VR-REASON
+          PERFORM PARA-WRITE-VALID-LINE
+       END-IF.
 
-      *Set WS-LINE-NUM to 1
-       MOVE 1 TO WS-LINE-NUM.
+       MOVE WS-ASSUR-ENDDATE(WS-ASSUR-IDX) TO WS-DATE-TO-CHECK.
+       PERFORM PARA-CHECK-DATE-FIELD.
+       IF WS-DATE-VALID = 'N' THEN
+          MOVE 'N' TO WS-VALID-FLAG
+          MOVE 'ENDDATE' TO WS-VR-FIELD
+          MOVE WS-DATE-TO-CHECK TO WS-VR-VALUE
+          MOVE 'INVALID DATE' TO WS-VR-REASON
+          PERFORM PARA-WRITE-VALID-LINE
+       END-IF.
+
+       IF WS-VALID-FLAG = 'Y' THEN
+          ADD 1 TO WS-VALID-COUNT
+       ELSE
+          ADD 1 TO WS-INVALID-COUNT
+       END-IF.
+      *
+      ******************************************************************
+      *
+      *Parse WS-DATE-TO-CHECK as YYYYMMDD, result left in WS-DATE-VALID
+       PARA-CHECK-DATE-FIELD.
+       MOVE 'Y' TO WS-DATE-VALID.
+       IF WS-DATE-TO-CHECK IS NOT NUMERIC THEN
+          MOVE 'N' TO WS-DATE-VALID
+       ELSE
+          MOVE WS-DATE-TO-CHECK(1:4) TO WS-CHK-YEAR
+          MOVE WS-DATE-TO-CHECK(5:2) TO WS-CHK-MONTH
+          MOVE WS-DATE-TO-CHECK(7:2) TO WS-CHK-DAY
+          IF WS-CHK-YEAR < 1900 OR WS-CHK-YEAR > 2099 THEN
+             MOVE 'N' TO WS-DATE-VALID
+          END-IF
+          IF WS-CHK-MONTH < 1 OR WS-CHK-MONTH > 12 THEN
+             MOVE 'N' TO WS-DATE-VALID
+          END-IF
+          IF WS-DATE-VALID = 'Y' THEN
+             MOVE WS-MONTH-MAX-DAY(WS-CHK-MONTH) TO WS-CHK-MAX-DAY
+             IF WS-CHK-MONTH = 2 THEN
+                IF FUNCTION MOD(WS-CHK-YEAR, 4) = 0 AND
+                   (FUNCTION MOD(WS-CHK-YEAR, 100) NOT = 0 OR
+                    FUNCTION MOD(WS-CHK-YEAR, 400) = 0)
+                   MOVE 29 TO WS-CHK-MAX-DAY
+                END-IF
+             END-IF
+             IF WS-CHK-DAY < 1 OR WS-CHK-DAY > WS-CHK-MAX-DAY THEN
+                MOVE 'N' TO WS-DATE-VALID
+             END-IF
+          END-IF
+       END-IF.
+      *
+      ******************************************************************
+      *
+       PARA-WRITE-VALID-LINE.
+       MOVE WS-ASSUR-IDX TO VR-LINE.
+       MOVE WS-ASSUR-CONTRACT(WS-ASSUR-IDX) TO VR-CONTRACT.
+       MOVE WS-VR-FIELD TO VR-FIELD.
+       MOVE WS-VR-VALUE TO VR-VALUE.
+       MOVE WS-VR-REASON TO VR-REASON.
+       WRITE FD-VALID-REC.
+      *
+      ******************************************************************
+      *
+      *Read back the contracts already saved by an earlier, interrupted
+      *run so this run does not re-save them
+       PARA-LOAD-CHECKPOINT.
+       MOVE 0 TO WS-CKPT-MAX.
+       MOVE 'N' TO WS-EOF2.
+       OPEN INPUT CHECKPOINT-ASSUR.
+       IF WS-CKPT-STATUS = '00' THEN
+          PERFORM UNTIL WS-EOF2 = 'Y'
+             READ CHECKPOINT-ASSUR
+                AT END
+                   MOVE 'Y' TO WS-EOF2
+                NOT AT END
+                   ADD 1 TO WS-CKPT-MAX
+                   MOVE CK-CONTRACT TO WS-CKPT-CONTRACT(WS-CKPT-MAX)
+             END-READ
+          END-PERFORM
+          CLOSE CHECKPOINT-ASSUR
+       END-IF.
+      *
+      ******************************************************************
+      *
+      *TRUE ('Y') in WS-CKPT-FOUND if WS-ASSUR-CONTRACT(WS-LINE-NUM) was
+      *already saved in a previous run
+       PARA-CHECK-CHECKPOINT.
+       MOVE 'N' TO WS-CKPT-FOUND.
+       PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                UNTIL WS-SEARCH-IDX > WS-CKPT-MAX
+          IF WS-CKPT-CONTRACT(WS-SEARCH-IDX) =
+                              WS-ASSUR-CONTRACT(WS-LINE-NUM)
+             MOVE 'Y' TO WS-CKPT-FOUND
+          END-IF
+       END-PERFORM.
+      *
+      ******************************************************************
+      *
+      *Unattended mode: read assurances-control.dat (one filter per
+      *line: CONTRACT/STATUS/DATERANGE/ALL) and save every match, with
+      *no ACCEPT, for the overnight batch window
+       PARA-BATCH-MODE.
+       PERFORM PARA-INIT-FILLERS.
+       PERFORM PARA-OPEN-SAVE-FILES.
+
+       OPEN INPUT CONTROL-ASSUR.
+       IF WS-CONTROL-STATUS NOT = '00' THEN
+          DISPLAY 'ERROR: control file assurances-control.dat not '
+                  'found or unreadable - status ' WS-CONTROL-STATUS
+       ELSE
+          MOVE 'N' TO WS-EOF2
+          PERFORM UNTIL WS-EOF2 = 'Y'
+             READ CONTROL-ASSUR
+                AT END
+                   MOVE 'Y' TO WS-EOF2
+                NOT AT END
+                   PERFORM PARA-APPLY-CONTROL-FILTER
+             END-READ
+          END-PERFORM
+          CLOSE CONTROL-ASSUR
+       END-IF.
+
+       PERFORM PARA-CLOSE-SAVE-FILES.
+      *
+      ******************************************************************
+      *
+       PARA-APPLY-CONTROL-FILTER.
+       EVALUATE FUNCTION UPPER-CASE(CTL-TYPE)
+          WHEN 'CONTRACT  '
+             PERFORM VARYING WS-ASSUR-IDX FROM 1 BY 1
+                      UNTIL WS-ASSUR-IDX > WS-ASSUR-MAX
+                IF WS-ASSUR-CONTRACT(WS-ASSUR-IDX) = CTL-VALUE1 THEN
+                   PERFORM PARA-BATCH-SAVE-IF-NEW
+                END-IF
+             END-PERFORM
+          WHEN 'STATUS    '
+             PERFORM VARYING WS-ASSUR-IDX FROM 1 BY 1
+                      UNTIL WS-ASSUR-IDX > WS-ASSUR-MAX
+                IF WS-ASSUR-STATUS(WS-ASSUR-IDX) = CTL-VALUE1(1:8) THEN
+                   PERFORM PARA-BATCH-SAVE-IF-NEW
+                END-IF
+             END-PERFORM
+          WHEN 'DATERANGE '
+             PERFORM VARYING WS-ASSUR-IDX FROM 1 BY 1
+                      UNTIL WS-ASSUR-IDX > WS-ASSUR-MAX
+                IF WS-ASSUR-ENDDATE(WS-ASSUR-IDX) >= CTL-VALUE1(1:8)
+                   AND WS-ASSUR-ENDDATE(WS-ASSUR-IDX) <=
+                                                      CTL-VALUE2(1:8)
+                   PERFORM PARA-BATCH-SAVE-IF-NEW
+                END-IF
+             END-PERFORM
+          WHEN 'ALL       '
+             PERFORM VARYING WS-ASSUR-IDX FROM 1 BY 1
+                      UNTIL WS-ASSUR-IDX > WS-ASSUR-MAX
+                PERFORM PARA-BATCH-SAVE-IF-NEW
+             END-PERFORM
+          WHEN OTHER
+             DISPLAY 'WARNING: unrecognized control record type "'
+                     CTL-TYPE '" - line ignored'
+       END-EVALUATE.
+      *
+      ******************************************************************
+      *
+       PARA-BATCH-SAVE-IF-NEW.
+       MOVE WS-ASSUR-IDX TO WS-LINE-NUM.
+       PERFORM PARA-CHECK-CHECKPOINT.
+       IF WS-CKPT-FOUND = 'N' AND WS-ASSUR-CODE(WS-LINE-NUM) NOT =
+                                                              SPACES
+          PERFORM PARA-SAVE-REC
+          ADD 1 TO WS-REC-SAVED
+       END-IF.
+      *
+      ******************************************************************
+      *
+      *Interactive terminal session - search/filter the table, display
+      *matches with their real line numbers, then pick one to save
+       PARA-INTERACTIVE-MODE.
+       PERFORM PARA-INIT-FILLERS.
+       PERFORM PARA-OPEN-SAVE-FILES.
 
-      *Start process to write to rapport-assurances file  
+       MOVE 1 TO WS-LINE-NUM.
        PERFORM UNTIL WS-LINE-NUM = 0
+         DISPLAY ' '
+         DISPLAY 'Search filter - (C)lient (N)contract (P)roduct '
+                 '(S)tatus, blank for all: ' WITH NO ADVANCING
+         ACCEPT WS-FILTER-TYPE
+         MOVE SPACES TO WS-FILTER-VALUE
+         IF WS-FILTER-TYPE NOT = SPACE THEN
+            DISPLAY 'Enter filter text: ' WITH NO ADVANCING
+            ACCEPT WS-FILTER-VALUE
+         END-IF
          PERFORM PARA-DISP-HDR
-      *Display assurances file   
+      *Display assurances file
          PERFORM VARYING WS-ASSUR-IDX FROM 1 BY 1 UNTIL WS-ASSUR-IDX >
                                                             WS-ASSUR-MAX
-           PERFORM PARA-DISP-REC
+           PERFORM PARA-CHECK-FILTER-MATCH
+           IF WS-FILTER-MATCH = 'Y'
+              PERFORM PARA-DISP-REC
+           END-IF
          END-PERFORM
          DISPLAY ' '
          DISPLAY 'Select line number to save ("0" to exit): ' WITH NO
                                                                ADVANCING
          ACCEPT WS-LINE-NUM
-      *   
+      *
          IF WS-LINE-NUM <> 0 THEN
       *Check if line is empty
             IF WS-ASSUR-CODE(WS-LINE-NUM) = ' ' THEN
                DISPLAY 'WARNING!!! invalid selection, retry. !!!WARNING'
                DISPLAY ' '
-            ELSE 
-               PERFORM PARA-SAVE-REC
-               DISPLAY 'Line number ' WS-LINE-NUM ' saved.'
+            ELSE
+      *Check if line was already saved in an earlier, interrupted run
+               PERFORM PARA-CHECK-CHECKPOINT
+               IF WS-CKPT-FOUND = 'Y' THEN
+                  DISPLAY 'Line number ' WS-LINE-NUM ' was already '
+                          'saved in a previous run - skipped.'
+                  DISPLAY ' '
+               ELSE
+                  PERFORM PARA-SAVE-REC
+                  DISPLAY 'Line number ' WS-LINE-NUM ' saved.'
       *update number of records saved in the repport-assurances file
-               ADD 1 TO WS-REC-SAVED
-               DISPLAY ' '
+                  ADD 1 TO WS-REC-SAVED
+                  DISPLAY ' '
+               END-IF
             END-IF
        END-PERFORM.
 
-      *Close rapport-assurances file
+       PERFORM PARA-CLOSE-SAVE-FILES.
+      *
+      ******************************************************************
+      *
+      *TRUE ('Y') in WS-FILTER-MATCH if WS-ASSUR(WS-ASSUR-IDX) matches
+      *the search filter entered by the operator
+       PARA-CHECK-FILTER-MATCH.
+       MOVE 'Y' TO WS-FILTER-MATCH.
+       IF WS-FILTER-TYPE NOT = SPACE AND WS-FILTER-VALUE NOT = SPACES
+       THEN
+          MOVE 0 TO WS-FILTER-TALLY
+          MOVE FUNCTION TRIM(WS-FILTER-VALUE) TO WS-FILTER-TRIMMED
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FILTER-VALUE))
+                                                    TO WS-FILTER-LEN
+          EVALUATE FUNCTION UPPER-CASE(WS-FILTER-TYPE)
+             WHEN 'C'
+                INSPECT WS-ASSUR-CLIENT(WS-ASSUR-IDX) TALLYING
+                        WS-FILTER-TALLY FOR ALL
+                        WS-FILTER-TRIMMED(1:WS-FILTER-LEN)
+             WHEN 'N'
+                INSPECT WS-ASSUR-CONTRACT(WS-ASSUR-IDX) TALLYING
+                        WS-FILTER-TALLY FOR ALL
+                        WS-FILTER-TRIMMED(1:WS-FILTER-LEN)
+             WHEN 'P'
+                INSPECT WS-ASSUR-PRODUCT(WS-ASSUR-IDX) TALLYING
+                        WS-FILTER-TALLY FOR ALL
+                        WS-FILTER-TRIMMED(1:WS-FILTER-LEN)
+             WHEN 'S'
+                INSPECT WS-ASSUR-STATUS(WS-ASSUR-IDX) TALLYING
+                        WS-FILTER-TALLY FOR ALL
+                        WS-FILTER-TRIMMED(1:WS-FILTER-LEN)
+             WHEN OTHER
+                MOVE 1 TO WS-FILTER-TALLY
+          END-EVALUATE
+          IF WS-FILTER-TALLY = 0 THEN
+             MOVE 'N' TO WS-FILTER-MATCH
+          END-IF
+       END-IF.
+      *
+      ******************************************************************
+      *
+      *Open rapport-assurances.dat and assurances-audit.dat in EXTEND
+      *mode so a repeated or resumed run keeps earlier selections
+      *(request 005) instead of wiping the report out
+       PARA-OPEN-SAVE-FILES.
+       OPEN EXTEND RAPPORT-ASSURANCES.
+       IF WS-RAPPORT-STATUS = '35' THEN
+          OPEN OUTPUT RAPPORT-ASSURANCES
+       END-IF.
+       OPEN EXTEND AUDIT-ASSUR.
+       IF WS-AUDIT-STATUS = '35' THEN
+          OPEN OUTPUT AUDIT-ASSUR
+       END-IF.
+       OPEN EXTEND CHECKPOINT-ASSUR.
+       IF WS-CKPT-STATUS = '35' THEN
+          OPEN OUTPUT CHECKPOINT-ASSUR
+       END-IF.
+      *
+      ******************************************************************
+      *
+       PARA-CLOSE-SAVE-FILES.
        CLOSE RAPPORT-ASSURANCES.
-
-      *Display number of records saved and exit 
-       DISPLAY 'Process ended. ' WS-REC-SAVED ' records saved'.
-
-       STOP RUN.
+       CLOSE AUDIT-ASSUR.
+       CLOSE CHECKPOINT-ASSUR.
+      *
+      ******************************************************************
+      *
+      *Initialize FILLxx delimiter variables of the rapport record
+       PARA-INIT-FILLERS.
+       MOVE '*' TO FILL01.
+       MOVE '*' TO FILL02.
+       MOVE '*' TO FILL03.
+       MOVE '*' TO FILL04.
+       MOVE '*' TO FILL05.
+       MOVE '/' TO FILL06.
+       MOVE '/' TO FILL07.
+       MOVE '*' TO FILL08.
+       MOVE '/' TO FILL09.
+       MOVE '/' TO FILL10.
+       MOVE '*' TO FILL11.
+       MOVE '*' TO FILL12.
+       MOVE '*' TO VR-SEP1.
+       MOVE '*' TO VR-SEP2.
+       MOVE '*' TO VR-SEP3.
+       MOVE '*' TO VR-SEP4.
+       MOVE '*' TO AR-SEP1.
+       MOVE '*' TO AR-SEP2.
+       MOVE '*' TO AR-SEP3.
+       MOVE '*' TO AR-SEP4.
+       MOVE '*' TO SR-SEP1.
+       MOVE '*' TO SR-SEP2.
+       MOVE '*' TO SR-SEP3.
+       MOVE '*' TO ER-SEP1.
+       MOVE '*' TO ER-SEP2.
+       MOVE '*' TO ER-SEP3.
+       MOVE '*' TO ER-SEP4.
+       MOVE '*' TO CK-SEP1.
       *
       ******************************************************************
       *
@@ -201,7 +829,41 @@
        MOVE WS-ASSUR-AMOUNT(WS-LINE-NUM) TO FD-RAPPORT-AMOUNT.
        MOVE WS-ASSUR-CURRENCY(WS-LINE-NUM) TO FD-RAPPORT-CURRENCY.
        WRITE FD-RAPPORT-ASSUR-REC.
-       
+
+       PERFORM PARA-WRITE-AUDIT-REC.
+       PERFORM PARA-ADD-CHECKPOINT.
+      *
+      ******************************************************************
+      *
+      *Audit trail: who ran the job, when, and which contract was
+      *pulled into this rapport-assurances.dat run
+       PARA-WRITE-AUDIT-REC.
+       ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+       ACCEPT WS-TS-TIME FROM TIME.
+       STRING WS-TS-DATE DELIMITED BY SIZE
+              '-' DELIMITED BY SIZE
+              WS-TS-TIME DELIMITED BY SIZE
+              INTO AR-TIMESTAMP-WS.
+       MOVE AR-TIMESTAMP-WS TO AR-TIMESTAMP.
+       MOVE WS-ASSUR-CONTRACT(WS-LINE-NUM) TO AR-CONTRACT.
+       MOVE WS-ASSUR-CLIENT(WS-LINE-NUM) TO AR-CLIENT.
+       MOVE WS-LINE-NUM TO AR-LINE-NUM.
+       MOVE WS-OPER-USER TO AR-USER.
+       WRITE FD-AUDIT-REC.
+      *
+      ******************************************************************
+      *
+      *Checkpoint the contract just saved so an interrupted or rerun
+      *session does not lose or duplicate today's selections
+       PARA-ADD-CHECKPOINT.
+       MOVE WS-ASSUR-CONTRACT(WS-LINE-NUM) TO CK-CONTRACT.
+       MOVE WS-LINE-NUM TO CK-LINE.
+       WRITE FD-CHECKPT-REC.
+       IF WS-CKPT-MAX < 500 THEN
+          ADD 1 TO WS-CKPT-MAX
+          MOVE WS-ASSUR-CONTRACT(WS-LINE-NUM) TO
+                                       WS-CKPT-CONTRACT(WS-CKPT-MAX)
+       END-IF.
       *
       ******************************************************************
       *
@@ -226,18 +888,487 @@
                                                               ADVANCING.
        DISPLAY WS-ASSUR-CURRENCY(WS-ASSUR-IDX).
 
-       
+
       *
       ******************************************************************
-      * 
+      *
        PARA-DISP-HDR.
        DISPLAY 'No  CODE    *CONTRACT      *PRODUCT       *'WITH NO
                                                             ADVANCING.
-       DISPLAY 'CLIENT                                   *STATUS  *' 
-                                                     WITH NO ADVANCING. 
+       DISPLAY 'CLIENT                                   *STATUS  *'
+                                                     WITH NO ADVANCING.
        DISPLAY 'ST DATE   *END DATE  *AMOUNT     *CURRENCY'.
-       DISPLAY '--- ---------------------------------------'WITH NO 
+       DISPLAY '--- ---------------------------------------'WITH NO
                                                             ADVANCING.
        DISPLAY '-----------------------------------------' WITH NO
                                                               ADVANCING.
        DISPLAY '----------------------------------------------------'.
+      *
+      ******************************************************************
+      *
+      *Month-end summary report: totals of WS-ASSUR-AMOUNT grouped by
+      *currency, by product and by status, written the same way
+      *rapport-assurances.dat is
+       PARA-SUMMARY-MODE.
+       MOVE 0 TO WS-CURR-SUM-MAX.
+       MOVE 0 TO WS-PROD-SUM-MAX.
+       MOVE 0 TO WS-STAT-SUM-MAX.
+       MOVE 'N' TO WS-PROD-SUM-WARNED.
+       MOVE 'N' TO WS-CURR-SUM-WARNED.
+       MOVE 'N' TO WS-STAT-SUM-WARNED.
+       PERFORM VARYING WS-ASSUR-IDX FROM 1 BY 1
+                UNTIL WS-ASSUR-IDX > WS-ASSUR-MAX
+          PERFORM PARA-ACCUM-SUMMARY
+       END-PERFORM.
+
+       OPEN OUTPUT SUMMARY-RPT.
+       PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                UNTIL WS-SUM-IDX > WS-CURR-SUM-MAX
+          MOVE 'CURRENCY' TO SR-TYPE
+          MOVE WS-CS-CODE(WS-SUM-IDX) TO SR-KEY
+          MOVE WS-CS-COUNT(WS-SUM-IDX) TO SR-COUNT
+          MOVE WS-CS-TOTAL(WS-SUM-IDX) TO SR-TOTAL
+          WRITE FD-SUMMARY-REC
+       END-PERFORM.
+       PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                UNTIL WS-SUM-IDX > WS-PROD-SUM-MAX
+          MOVE 'PRODUCT' TO SR-TYPE
+          MOVE WS-PS-CODE(WS-SUM-IDX) TO SR-KEY
+          MOVE WS-PS-COUNT(WS-SUM-IDX) TO SR-COUNT
+          MOVE WS-PS-TOTAL(WS-SUM-IDX) TO SR-TOTAL
+          WRITE FD-SUMMARY-REC
+       END-PERFORM.
+       PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                UNTIL WS-SUM-IDX > WS-STAT-SUM-MAX
+          MOVE 'STATUS' TO SR-TYPE
+          MOVE WS-SS-CODE(WS-SUM-IDX) TO SR-KEY
+          MOVE WS-SS-COUNT(WS-SUM-IDX) TO SR-COUNT
+          MOVE WS-SS-TOTAL(WS-SUM-IDX) TO SR-TOTAL
+          WRITE FD-SUMMARY-REC
+       END-PERFORM.
+       CLOSE SUMMARY-RPT.
+       DISPLAY 'Summary report written to assurances-summary.dat'.
+      *
+      ******************************************************************
+      *
+       PARA-ACCUM-SUMMARY.
+       IF WS-ASSUR-AMOUNT(WS-ASSUR-IDX) IS NUMERIC THEN
+          MOVE WS-ASSUR-AMOUNT(WS-ASSUR-IDX) TO WS-AMOUNT-NUM
+       ELSE
+          MOVE 0 TO WS-AMOUNT-NUM
+       END-IF.
+       PERFORM PARA-ACCUM-CURRENCY.
+       PERFORM PARA-ACCUM-PRODUCT.
+       PERFORM PARA-ACCUM-STATUS.
+      *
+      ******************************************************************
+      *
+       PARA-ACCUM-CURRENCY.
+       MOVE 'N' TO WS-SUM-FOUND.
+       PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                UNTIL WS-SUM-IDX > WS-CURR-SUM-MAX
+          IF WS-CS-CODE(WS-SUM-IDX) = WS-ASSUR-CURRENCY(WS-ASSUR-IDX)
+             ADD 1 TO WS-CS-COUNT(WS-SUM-IDX)
+             ADD WS-AMOUNT-NUM TO WS-CS-TOTAL(WS-SUM-IDX)
+             MOVE 'Y' TO WS-SUM-FOUND
+          END-IF
+       END-PERFORM.
+       IF WS-SUM-FOUND = 'N' THEN
+          IF WS-CURR-SUM-MAX < 20 THEN
+             ADD 1 TO WS-CURR-SUM-MAX
+             MOVE WS-ASSUR-CURRENCY(WS-ASSUR-IDX) TO
+                                          WS-CS-CODE(WS-CURR-SUM-MAX)
+             MOVE 1 TO WS-CS-COUNT(WS-CURR-SUM-MAX)
+             MOVE WS-AMOUNT-NUM TO WS-CS-TOTAL(WS-CURR-SUM-MAX)
+          ELSE
+             IF WS-CURR-SUM-WARNED = 'N' THEN
+                DISPLAY 'WARNING: more than 20 distinct currency '
+                        'codes seen - assurances-summary.dat currency '
+                        'totals are incomplete.'
+                MOVE 'Y' TO WS-CURR-SUM-WARNED
+             END-IF
+          END-IF
+       END-IF.
+      *
+      ******************************************************************
+      *
+       PARA-ACCUM-PRODUCT.
+       MOVE 'N' TO WS-SUM-FOUND.
+       PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                UNTIL WS-SUM-IDX > WS-PROD-SUM-MAX
+          IF WS-PS-CODE(WS-SUM-IDX) = WS-ASSUR-PRODUCT(WS-ASSUR-IDX)
+             ADD 1 TO WS-PS-COUNT(WS-SUM-IDX)
+             ADD WS-AMOUNT-NUM TO WS-PS-TOTAL(WS-SUM-IDX)
+             MOVE 'Y' TO WS-SUM-FOUND
+          END-IF
+       END-PERFORM.
+       IF WS-SUM-FOUND = 'N' THEN
+          IF WS-PROD-SUM-MAX < 100 THEN
+             ADD 1 TO WS-PROD-SUM-MAX
+             MOVE WS-ASSUR-PRODUCT(WS-ASSUR-IDX) TO
+                                          WS-PS-CODE(WS-PROD-SUM-MAX)
+             MOVE 1 TO WS-PS-COUNT(WS-PROD-SUM-MAX)
+             MOVE WS-AMOUNT-NUM TO WS-PS-TOTAL(WS-PROD-SUM-MAX)
+          ELSE
+             IF WS-PROD-SUM-WARNED = 'N' THEN
+                DISPLAY 'WARNING: more than 100 distinct product '
+                        'codes seen - assurances-summary.dat product '
+                        'totals are incomplete.'
+                MOVE 'Y' TO WS-PROD-SUM-WARNED
+             END-IF
+          END-IF
+       END-IF.
+      *
+      ******************************************************************
+      *
+       PARA-ACCUM-STATUS.
+       MOVE 'N' TO WS-SUM-FOUND.
+       PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                UNTIL WS-SUM-IDX > WS-STAT-SUM-MAX
+          IF WS-SS-CODE(WS-SUM-IDX) = WS-ASSUR-STATUS(WS-ASSUR-IDX)
+             ADD 1 TO WS-SS-COUNT(WS-SUM-IDX)
+             ADD WS-AMOUNT-NUM TO WS-SS-TOTAL(WS-SUM-IDX)
+             MOVE 'Y' TO WS-SUM-FOUND
+          END-IF
+       END-PERFORM.
+       IF WS-SUM-FOUND = 'N' THEN
+          IF WS-STAT-SUM-MAX < 20 THEN
+             ADD 1 TO WS-STAT-SUM-MAX
+             MOVE WS-ASSUR-STATUS(WS-ASSUR-IDX) TO
+                                          WS-SS-CODE(WS-STAT-SUM-MAX)
+             MOVE 1 TO WS-SS-COUNT(WS-STAT-SUM-MAX)
+             MOVE WS-AMOUNT-NUM TO WS-SS-TOTAL(WS-STAT-SUM-MAX)
+          ELSE
+             IF WS-STAT-SUM-WARNED = 'N' THEN
+                DISPLAY 'WARNING: more than 20 distinct status '
+                        'codes seen - assurances-summary.dat status '
+                        'totals are incomplete.'
+                MOVE 'Y' TO WS-STAT-SUM-WARNED
+             END-IF
+          END-IF
+       END-IF.
+      *
+      ******************************************************************
+      *
+      *Renewals-desk alert: contracts whose FD-ASSUR-ENDDATE falls
+      *within the next N days (N given as a command-line parameter for
+      *batch runs, or prompted for interactively)
+       PARA-EXPIRING-MODE.
+       IF WS-PARM2 NOT = SPACES THEN
+          COMPUTE WS-EXPIRE-DAYS = FUNCTION NUMVAL(WS-PARM2)
+       ELSE
+          DISPLAY 'Enter number of days ahead to check for expiring '
+                  'contracts: ' WITH NO ADVANCING
+          ACCEPT WS-EXPIRE-DAYS
+       END-IF.
+
+       ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+       MOVE WS-TS-DATE TO WS-DATE-NUM-1.
+       COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-DATE-NUM-1).
+
+       MOVE 0 TO WS-EXPIRE-COUNT.
+       OPEN OUTPUT EXPIRING-RPT.
+       PERFORM VARYING WS-ASSUR-IDX FROM 1 BY 1
+                UNTIL WS-ASSUR-IDX > WS-ASSUR-MAX
+          MOVE WS-ASSUR-ENDDATE(WS-ASSUR-IDX) TO WS-DATE-TO-CHECK
+          PERFORM PARA-CHECK-DATE-FIELD
+          IF WS-DATE-VALID = 'Y' THEN
+             MOVE WS-ASSUR-ENDDATE(WS-ASSUR-IDX) TO WS-DATE-NUM-2
+             COMPUTE WS-END-INT =
+                        FUNCTION INTEGER-OF-DATE(WS-DATE-NUM-2)
+             COMPUTE WS-DAYS-LEFT = WS-END-INT - WS-TODAY-INT
+             IF WS-DAYS-LEFT >= 0 AND WS-DAYS-LEFT <= WS-EXPIRE-DAYS
+                MOVE WS-ASSUR-CONTRACT(WS-ASSUR-IDX) TO ER-CONTRACT
+                MOVE WS-ASSUR-CLIENT(WS-ASSUR-IDX) TO ER-CLIENT
+                MOVE WS-ASSUR-PRODUCT(WS-ASSUR-IDX) TO ER-PRODUCT
+                MOVE WS-ASSUR-ENDDATE(WS-ASSUR-IDX) TO ER-ENDDATE
+                MOVE WS-DAYS-LEFT TO ER-DAYS-LEFT
+                WRITE FD-EXPIRE-REC
+                ADD 1 TO WS-EXPIRE-COUNT
+             END-IF
+          END-IF
+       END-PERFORM.
+       CLOSE EXPIRING-RPT.
+       DISPLAY WS-EXPIRE-COUNT ' contract(s) expiring within '
+               WS-EXPIRE-DAYS ' day(s) - see assurances-expiring.dat'.
+      *
+      ******************************************************************
+      *
+      *Maintenance subsystem: add/update/retire a policy and rewrite
+      *assurances-*.csv, so corrections go through validation instead
+      *of hand-editing the feed
+       PARA-MAINT-MODE.
+       MOVE 9 TO WS-MAINT-CHOICE.
+       PERFORM UNTIL WS-MAINT-CHOICE = 0
+          DISPLAY ' '
+          DISPLAY 'Maintenance menu: 1-Add  2-Update  3-Retire  '
+                  '0-Exit'
+          DISPLAY 'Choice: ' WITH NO ADVANCING
+          ACCEPT WS-MAINT-CHOICE
+          IF WS-MAINT-CHOICE NOT = 0 AND WS-RECS-TRUNCATED > 0 THEN
+             DISPLAY 'ERROR: ' WS-RECS-TRUNCATED ' record(s) from the '
+                     'source feed were truncated at load time (table '
+                     'capacity is ' WS-ASSUR-CAPACITY ') and are not '
+                     'held in memory - add/update/retire is disabled '
+                     'so the CSV rewrite cannot lose them.'
+          ELSE
+             EVALUATE WS-MAINT-CHOICE
+                WHEN 1
+                   PERFORM PARA-MAINT-ADD
+                WHEN 2
+                   PERFORM PARA-MAINT-UPDATE
+                WHEN 3
+                   PERFORM PARA-MAINT-DELETE
+                WHEN 0
+                   CONTINUE
+                WHEN OTHER
+                   DISPLAY 'Invalid choice.'
+             END-EVALUATE
+          END-IF
+       END-PERFORM.
+      *
+      ******************************************************************
+      *
+       PARA-MAINT-ADD.
+       IF WS-ASSUR-MAX >= WS-ASSUR-CAPACITY THEN
+          DISPLAY 'ERROR: table is full, cannot add more policies.'
+       ELSE
+          DISPLAY 'Enter CODE (8 char): ' WITH NO ADVANCING
+          ACCEPT WS-NEW-CODE
+          DISPLAY 'Enter CONTRACT (14 char): ' WITH NO ADVANCING
+          ACCEPT WS-NEW-CONTRACT
+          DISPLAY 'Enter PRODUCT (14 char): ' WITH NO ADVANCING
+          ACCEPT WS-NEW-PRODUCT
+          DISPLAY 'Enter CLIENT (41 char): ' WITH NO ADVANCING
+          ACCEPT WS-NEW-CLIENT
+          DISPLAY 'Enter STATUS (8 char): ' WITH NO ADVANCING
+          ACCEPT WS-NEW-STATUS
+          DISPLAY 'Enter START DATE (YYYYMMDD): ' WITH NO ADVANCING
+          ACCEPT WS-NEW-STDATE
+          DISPLAY 'Enter END DATE (YYYYMMDD): ' WITH NO ADVANCING
+          ACCEPT WS-NEW-ENDDATE
+          DISPLAY 'Enter AMOUNT (9 digit): ' WITH NO ADVANCING
+          ACCEPT WS-NEW-AMOUNT
+          DISPLAY 'Enter CURRENCY (3 char): ' WITH NO ADVANCING
+          ACCEPT WS-NEW-CURRENCY
+
+          MOVE WS-NEW-STDATE TO WS-DATE-TO-CHECK
+          PERFORM PARA-CHECK-DATE-FIELD
+          IF WS-DATE-VALID = 'N' THEN
+             DISPLAY 'ERROR: start date does not parse, not added.'
+          ELSE
+             MOVE WS-NEW-ENDDATE TO WS-DATE-TO-CHECK
+             PERFORM PARA-CHECK-DATE-FIELD
+             IF WS-DATE-VALID = 'N' THEN
+                DISPLAY 'ERROR: end date does not parse, not added.'
+             ELSE
+                IF WS-NEW-AMOUNT IS NOT NUMERIC THEN
+                   DISPLAY 'ERROR: amount is not numeric, not added.'
+                ELSE
+                   MOVE 'N' TO WS-CURR-FOUND
+                   PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                            UNTIL WS-CURR-IDX > 8
+                      IF WS-NEW-CURRENCY = WS-VALID-CURRENCY(
+                                                        WS-CURR-IDX)
+                         MOVE 'Y' TO WS-CURR-FOUND
+                      END-IF
+                   END-PERFORM
+                   IF WS-CURR-FOUND = 'N' THEN
+                      DISPLAY 'ERROR: unrecognized currency code, '
+                              'not added.'
+                   ELSE
+                      ADD 1 TO WS-ASSUR-MAX
+                      MOVE WS-NEW-CODE TO
+                                        WS-ASSUR-CODE(WS-ASSUR-MAX)
+                      MOVE WS-NEW-CONTRACT TO
+                                        WS-ASSUR-CONTRACT(WS-ASSUR-MAX)
+                      MOVE WS-NEW-PRODUCT TO
+                                        WS-ASSUR-PRODUCT(WS-ASSUR-MAX)
+                      MOVE WS-NEW-CLIENT TO
+                                        WS-ASSUR-CLIENT(WS-ASSUR-MAX)
+                      MOVE WS-NEW-STATUS TO
+                                        WS-ASSUR-STATUS(WS-ASSUR-MAX)
+                      MOVE WS-NEW-STDATE TO
+                                        WS-ASSUR-STDATE(WS-ASSUR-MAX)
+                      MOVE WS-NEW-ENDDATE TO
+                                        WS-ASSUR-ENDDATE(WS-ASSUR-MAX)
+                      MOVE WS-NEW-AMOUNT TO
+                                        WS-ASSUR-AMOUNT(WS-ASSUR-MAX)
+                      MOVE WS-NEW-CURRENCY TO
+                                        WS-ASSUR-CURRENCY(WS-ASSUR-MAX)
+                      PERFORM PARA-SET-NEW-ROW-SEPS
+                      PERFORM PARA-REWRITE-CSV
+                      IF WS-REWRITE-OK = 'Y' THEN
+                         DISPLAY 'Policy added and CSV rewritten.'
+                      ELSE
+                         SUBTRACT 1 FROM WS-ASSUR-MAX
+                      END-IF
+                   END-IF
+                END-IF
+             END-IF
+          END-IF
+       END-IF.
+      *
+      ******************************************************************
+      *
+      *A brand new row has no separator characters of its own - reuse
+      *the delimiter the rest of the feed already uses (row 1), or the
+      *repo default if the table was empty
+       PARA-SET-NEW-ROW-SEPS.
+       IF WS-ASSUR-MAX > 1 THEN
+          MOVE WS-ASSUR-SEP1(1) TO WS-ASSUR-SEP1(WS-ASSUR-MAX)
+          MOVE WS-ASSUR-SEP2(1) TO WS-ASSUR-SEP2(WS-ASSUR-MAX)
+          MOVE WS-ASSUR-SEP3(1) TO WS-ASSUR-SEP3(WS-ASSUR-MAX)
+          MOVE WS-ASSUR-SEP4(1) TO WS-ASSUR-SEP4(WS-ASSUR-MAX)
+          MOVE WS-ASSUR-SEP5(1) TO WS-ASSUR-SEP5(WS-ASSUR-MAX)
+          MOVE WS-ASSUR-SEP6(1) TO WS-ASSUR-SEP6(WS-ASSUR-MAX)
+          MOVE WS-ASSUR-SEP7(1) TO WS-ASSUR-SEP7(WS-ASSUR-MAX)
+          MOVE WS-ASSUR-SEP8(1) TO WS-ASSUR-SEP8(WS-ASSUR-MAX)
+       ELSE
+          MOVE WS-DEFAULT-SEP TO WS-ASSUR-SEP1(WS-ASSUR-MAX)
+          MOVE WS-DEFAULT-SEP TO WS-ASSUR-SEP2(WS-ASSUR-MAX)
+          MOVE WS-DEFAULT-SEP TO WS-ASSUR-SEP3(WS-ASSUR-MAX)
+          MOVE WS-DEFAULT-SEP TO WS-ASSUR-SEP4(WS-ASSUR-MAX)
+          MOVE WS-DEFAULT-SEP TO WS-ASSUR-SEP5(WS-ASSUR-MAX)
+          MOVE WS-DEFAULT-SEP TO WS-ASSUR-SEP6(WS-ASSUR-MAX)
+          MOVE WS-DEFAULT-SEP TO WS-ASSUR-SEP7(WS-ASSUR-MAX)
+          MOVE WS-DEFAULT-SEP TO WS-ASSUR-SEP8(WS-ASSUR-MAX)
+       END-IF.
+      *
+      ******************************************************************
+      *
+       PARA-MAINT-UPDATE.
+       DISPLAY 'Enter contract number to update: ' WITH NO ADVANCING.
+       ACCEPT WS-MAINT-CONTRACT.
+       PERFORM PARA-FIND-CONTRACT.
+       IF WS-MAINT-FOUND-IDX = 0 THEN
+          DISPLAY 'Contract not found.'
+       ELSE
+          DISPLAY 'Enter new CLIENT (blank = no change): ' WITH NO
+                                                            ADVANCING
+          ACCEPT WS-NEW-CLIENT
+          IF WS-NEW-CLIENT NOT = SPACES THEN
+             MOVE WS-NEW-CLIENT TO
+                              WS-ASSUR-CLIENT(WS-MAINT-FOUND-IDX)
+          END-IF
+          DISPLAY 'Enter new STATUS (blank = no change): ' WITH NO
+                                                            ADVANCING
+          ACCEPT WS-NEW-STATUS
+          IF WS-NEW-STATUS NOT = SPACES THEN
+             MOVE WS-NEW-STATUS TO
+                              WS-ASSUR-STATUS(WS-MAINT-FOUND-IDX)
+          END-IF
+          PERFORM PARA-REWRITE-CSV
+          IF WS-REWRITE-OK = 'Y' THEN
+             DISPLAY 'Policy updated and CSV rewritten.'
+          END-IF
+       END-IF.
+      *
+      ******************************************************************
+      *
+      *A cancelled policy is retired by status, never physically
+      *removed from the book of business
+       PARA-MAINT-DELETE.
+       DISPLAY 'Enter contract number to retire: ' WITH NO ADVANCING.
+       ACCEPT WS-MAINT-CONTRACT.
+       PERFORM PARA-FIND-CONTRACT.
+       IF WS-MAINT-FOUND-IDX = 0 THEN
+          DISPLAY 'Contract not found.'
+       ELSE
+          MOVE 'CANCELED' TO WS-ASSUR-STATUS(WS-MAINT-FOUND-IDX)
+          PERFORM PARA-REWRITE-CSV
+          IF WS-REWRITE-OK = 'Y' THEN
+             DISPLAY 'Policy retired (status CANCELED) and CSV '
+                     'rewritten.'
+          END-IF
+       END-IF.
+      *
+      ******************************************************************
+      *
+       PARA-FIND-CONTRACT.
+       MOVE 0 TO WS-MAINT-FOUND-IDX.
+       PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                UNTIL WS-SEARCH-IDX > WS-ASSUR-MAX
+          IF WS-ASSUR-CONTRACT(WS-SEARCH-IDX) = WS-MAINT-CONTRACT
+             MOVE WS-SEARCH-IDX TO WS-MAINT-FOUND-IDX
+          END-IF
+       END-PERFORM.
+      *
+      ******************************************************************
+      *
+      *Rewrite assurances-*.csv from WS-ASSURANCES-TBL, same field
+      *layout, so hand-edits of the feed are no longer needed.
+      *Refuse the rewrite if the load truncated rows off the source
+      *feed (request 000) - WS-ASSURANCES-TBL does not hold them, so
+      *writing the table back over the CSV would erase them for good.
+      *Written to assurances-*.csv.tmp first and renamed over the live
+      *CSV only once fully written, so a run that dies mid-rewrite
+      *(killed process, full disk) leaves the original file intact.
+       PARA-REWRITE-CSV.
+       IF WS-RECS-TRUNCATED > 0 THEN
+          MOVE 'N' TO WS-REWRITE-OK
+          DISPLAY 'ERROR: CSV rewrite refused - ' WS-RECS-TRUNCATED
+                  ' record(s) from the source feed were truncated at '
+                  'load time (table capacity is ' WS-ASSUR-CAPACITY
+                  ') and are not held in memory. Rewriting now would '
+                  'permanently lose them.'
+       ELSE
+          MOVE 'Y' TO WS-REWRITE-OK
+          OPEN OUTPUT ASSURANCES-TMP
+          IF WS-ASSUR-TMP-STATUS NOT = '00' THEN
+             MOVE 'N' TO WS-REWRITE-OK
+             DISPLAY 'ERROR: could not open scratch file for CSV '
+                     'rewrite (status ' WS-ASSUR-TMP-STATUS
+                     ') - original CSV left unchanged.'
+          ELSE
+             PERFORM VARYING WS-ASSUR-IDX FROM 1 BY 1
+                      UNTIL WS-ASSUR-IDX > WS-ASSUR-MAX
+                        OR WS-REWRITE-OK = 'N'
+                MOVE WS-ASSUR-CODE(WS-ASSUR-IDX) TO FD-ASSUR-TMP-CODE
+                MOVE WS-ASSUR-CONTRACT(WS-ASSUR-IDX) TO
+                                             FD-ASSUR-TMP-CONTRACT
+                MOVE WS-ASSUR-PRODUCT(WS-ASSUR-IDX) TO
+                                             FD-ASSUR-TMP-PRODUCT
+                MOVE WS-ASSUR-CLIENT(WS-ASSUR-IDX) TO
+                                             FD-ASSUR-TMP-CLIENT
+                MOVE WS-ASSUR-STATUS(WS-ASSUR-IDX) TO
+                                             FD-ASSUR-TMP-STATUS
+                MOVE WS-ASSUR-STDATE(WS-ASSUR-IDX) TO
+                                             FD-ASSUR-TMP-STDATE
+                MOVE WS-ASSUR-ENDDATE(WS-ASSUR-IDX) TO
+                                             FD-ASSUR-TMP-ENDDATE
+                MOVE WS-ASSUR-AMOUNT(WS-ASSUR-IDX) TO
+                                             FD-ASSUR-TMP-AMOUNT
+                MOVE WS-ASSUR-CURRENCY(WS-ASSUR-IDX) TO
+                                             FD-ASSUR-TMP-CURRENCY
+                MOVE WS-ASSUR-SEP1(WS-ASSUR-IDX) TO FD-ASSUR-TMP-SEP1
+                MOVE WS-ASSUR-SEP2(WS-ASSUR-IDX) TO FD-ASSUR-TMP-SEP2
+                MOVE WS-ASSUR-SEP3(WS-ASSUR-IDX) TO FD-ASSUR-TMP-SEP3
+                MOVE WS-ASSUR-SEP4(WS-ASSUR-IDX) TO FD-ASSUR-TMP-SEP4
+                MOVE WS-ASSUR-SEP5(WS-ASSUR-IDX) TO FD-ASSUR-TMP-SEP5
+                MOVE WS-ASSUR-SEP6(WS-ASSUR-IDX) TO FD-ASSUR-TMP-SEP6
+                MOVE WS-ASSUR-SEP7(WS-ASSUR-IDX) TO FD-ASSUR-TMP-SEP7
+                MOVE WS-ASSUR-SEP8(WS-ASSUR-IDX) TO FD-ASSUR-TMP-SEP8
+                WRITE FD-ASSUR-TMP-REC
+                IF WS-ASSUR-TMP-STATUS NOT = '00' THEN
+                   MOVE 'N' TO WS-REWRITE-OK
+                   DISPLAY 'ERROR: write to CSV scratch file failed '
+                           '(status ' WS-ASSUR-TMP-STATUS
+                           ') - original CSV left unchanged.'
+                END-IF
+             END-PERFORM
+             CLOSE ASSURANCES-TMP
+             IF WS-REWRITE-OK = 'Y' THEN
+                CALL 'CBL_RENAME_FILE' USING WS-ASSUR-TMP-NAME
+                                             WS-ASSUR-REAL-NAME
+                MOVE RETURN-CODE TO WS-RENAME-RC
+                IF WS-RENAME-RC NOT = 0 THEN
+                   MOVE 'N' TO WS-REWRITE-OK
+                   DISPLAY 'ERROR: could not replace the live CSV '
+                           'with the rewritten scratch file (rename '
+                           'return code ' WS-RENAME-RC
+                           ') - original CSV left unchanged.'
+                END-IF
+             END-IF
+          END-IF
+       END-IF.
